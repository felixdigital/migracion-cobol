@@ -1,105 +1,1273 @@
+      *----------------------------------------------------------------
+      *    PROGRAMA    : PROGRA01
+      *    DESCRIPCION : CARGA DIARIA DEL EXTRACTO DE PRODUCTOS
+      *                  (ENTRADA) CONTRA EL MAESTRO SALIDA.
+      *    INSTALACION : DEPARTAMENTO DE PROCESOS DE DATOS
+      *    AUTOR       : J. MARTINEZ RUIZ
+      *    FECHA ESCR. : 05/01/2024
+      *    MODIFICACIONES
+      *    FECHA        INIC.  DESCRIPCION
+      *    ----------   -----  -------------------------------------
+      *    2024-01-05   JMR    CREACION ORIGINAL (CARGA COMPLETA POR
+      *                        REEMPLAZO Y CALCULO DEL DIGITO
+      *                        CONTROL).
+      *    2026-08-09   RGV    LA CARGA PASA A SER INCREMENTAL SOBRE
+      *                        SALIDA (ALTA/MODIFICACION/BAJA POR
+      *                        CLAVE) EN LUGAR DE REEMPLAZO TOTAL DEL
+      *                        MAESTRO. SE ANADE EL INFORME DE
+      *                        REPOSICION DE PRODUCTOS Y LA
+      *                        VALIDACION DE LA FECHA DE CADUCIDAD
+      *                        CON SU INFORME DE EXCEPCIONES, Y EL
+      *                        FICHERO DE RECHAZOS PARA REGISTROS DE
+      *                        ENTRADA NO VALIDOS, Y EL INFORME DE
+      *                        CONTROL Y CUADRE DE LA CARGA. SE ANADE
+      *                        UN FICHERO DE PUNTOS DE CONTROL PARA
+      *                        PERMITIR REANUDAR LA CARGA SI SE
+      *                        INTERRUMPE ANTES DE TERMINAR, Y UN
+      *                        HISTORICO DE VARIACIONES DE PRECIO CON
+      *                        UMBRAL CONFIGURABLE POR TARJETA DE
+      *                        PARAMETROS. LOS INFORMES DE REPOSICION Y
+      *                        DE CADUCIDAD PASAN A AGRUPAR POR
+      *                        CATEGORIA/PROVEEDOR DEL PRODUCTO. SE
+      *                        CONTRASTA EL DIGITO DE CONTROL INFORMADO
+      *                        POR EL SISTEMA ORIGEN CONTRA EL
+      *                        RECALCULADO AQUI, RECHAZANDO EL
+      *                        REGISTRO SI NO COINCIDEN.
+      *    2026-08-09   RGV    REVISION: EL PUNTO DE CONTROL PASA A
+      *                        GRABARSE TRAS CADA REGISTRO EN LUGAR DE
+      *                        CADA 100, PARA QUE UNA REANUDACION NUNCA
+      *                        REPROCESE REGISTROS YA REFLEJADOS EN LOS
+      *                        FICHEROS DE TRABAJO. SE RECHAZA EL
+      *                        INDICADOR DE BAJA CON VALOR NO
+      *                        RECONOCIDO (MOTIVO 07). SE AMPLIA
+      *                        CTL-N-VALOR PARA QUE NO PIERDA CIFRAS
+      *                        ALTAS DE LOS TOTALES DE CUADRE.
+      *----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRA01.
-
+       AUTHOR. J. MARTINEZ RUIZ.
+       INSTALLATION. DEPARTAMENTO DE PROCESOS DE DATOS.
+       DATE-WRITTEN. 05/01/2024.
+       DATE-COMPILED.
+       
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ENTRADA ASSIGN TO ENTRADA
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS ENTRADA-ST.
-
+       
            SELECT SALIDA ASSIGN TO SALIDA
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY IS SALIDA-ID
            FILE STATUS IS SALIDA-ST.
 
+           SELECT REORD-TMP ASSIGN TO REORDTMP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS RT-ST.
+
+           SELECT WK-REORDEN ASSIGN TO WKREORD.
+
+           SELECT REORDPRT ASSIGN TO REORDPRT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REP-ST.
+
+           SELECT CADUC-TMP ASSIGN TO CADUCTMP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CT-ST.
+
+           SELECT WK-CADUC ASSIGN TO WKCADUC.
+
+           SELECT CADUCPRT ASSIGN TO CADUCPRT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CAP-ST.
+
+           SELECT RECHAZOS ASSIGN TO RECHAZOS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS RCH-ST.
+
+           SELECT CTLRPT ASSIGN TO CTLRPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CTL-ST.
+
+           SELECT CHECKPT ASSIGN TO CHECKPT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CHK-PROGRAMA
+           FILE STATUS IS CHK-ST.
+
+           SELECT HISTPRECI ASSIGN TO HISTPREC
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS HP-ST.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO PARAMETROS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PAR-ST.
+
        DATA DIVISION.
        FILE SECTION.
-       FD ENTRADA BLOCK CONTAINS 0 RECORDS
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
            DATA RECORD IS ENTRADA-REG.
-       01 ENTRADA-REG.
-          05 ENTRADA-ID PIC 9(6).
-          05 ENTRADA-DESC PIC X(35).
-          05 ENTRADA-PRECIO PIC 9(4)V9(2).
-          05 ENTRADA-STOCK PIC 9(6).
-          05 ENTRADA-CADUCIDAD PIC X(8).
-          05 ENTRADA-CRITICO PIC 9(6).
-          05 FILLER PIC X(13).
-
-       FD SALIDA
+           COPY ENTRADA.
+       
+       FD  SALIDA
            DATA RECORD IS SALIDA-REG.
-       01 SALIDA-REG.
-          05 SALIDA-ID PIC X(6).
-          05 SALIDA-CONTROL PIC 9(2).
-          05 SALIDA-DESC PIC X(35).
-          05 SALIDA-PRECIO PIC 9(4)V9(2).
-          05 SALIDA-STOCK PIC 9(6).
-          05 SALIDA-CADUCIDAD PIC X(8).
-          05 SALIDA-CRITICO PIC 9(6).
-          05 FILLER PIC X(11).
+           COPY SALIDA.
+
+       FD  RECHAZOS
+           DATA RECORD IS RECHAZO-REG.
+           COPY RECHAZO.
+
+       FD  CHECKPT
+           DATA RECORD IS CHECKPT-REG.
+           COPY CHECKPT.
+
+       FD  HISTPRECI
+           DATA RECORD IS HISTPREC-REG.
+           COPY HISTPREC.
+
+       FD  PARAMETROS
+           DATA RECORD IS PARAM-REG.
+           COPY PARAMET.
+
+      *----------------------------------------------------------------
+      *    FICHERO DE TRABAJO CON LOS CANDIDATOS A REPOSICION, ANTES
+      *    DE CLASIFICAR (SORT) POR DIFERENCIA CON EL NIVEL CRITICO.
+      *----------------------------------------------------------------
+       FD  REORD-TMP
+           DATA RECORD IS RT-REG.
+       01  RT-REG.
+           05  RT-CATEGORIA             PIC X(4).
+           05  RT-DIFERENCIA            PIC 9(6).
+           05  RT-ID                    PIC 9(6).
+           05  RT-DESC                  PIC X(35).
+           05  RT-STOCK                 PIC 9(6).
+           05  RT-CRITICO               PIC 9(6).
+
+       SD  WK-REORDEN
+           DATA RECORD IS WK-RT-REG.
+       01  WK-RT-REG.
+           05  WK-RT-CATEGORIA          PIC X(4).
+           05  WK-RT-DIFERENCIA         PIC 9(6).
+           05  WK-RT-ID                 PIC 9(6).
+           05  WK-RT-DESC               PIC X(35).
+           05  WK-RT-STOCK              PIC 9(6).
+           05  WK-RT-CRITICO            PIC 9(6).
+
+      *----------------------------------------------------------------
+      *    INFORME DE REPOSICION DE PRODUCTOS (SALIDA IMPRESA).
+      *----------------------------------------------------------------
+       FD  REORDPRT
+           DATA RECORD IS REO-CAB-1, REO-CAB-2, REO-DET, REO-TOT.
+       01  REO-CAB-1.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(40)
+               VALUE 'INFORME DE REPOSICION DE PRODUCTOS'.
+       01  REO-CAB-2.
+           05  FILLER                   PIC X(4)  VALUE 'CAT.'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(6)  VALUE 'ID-PRD'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(35) VALUE 'DESCRIPCION'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'EXISTENCIA'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(7)  VALUE 'CRITICO'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'DIFERENCIA'.
+      *    LOS FILLER DE 3 POSICIONES TRAS REO-D-STOCK Y
+      *    REO-D-DIFERENCIA COMPENSAN QUE PIC ZZZ,ZZ9 (7 CARACTERES) ES
+      *    MAS ESTRECHO QUE SUS CABECERAS EXISTENCIA/DIFERENCIA (10
+      *    CARACTERES), PARA QUE LAS COLUMNAS SIGUIENTES QUEDEN
+      *    ALINEADAS BAJO SU CABECERA (MISMA IDEA QUE EL FILLER TRAS
+      *    CAD-D-DIAS EN CADUCPRT).
+       01  REO-DET.
+           05  REO-D-CATEGORIA          PIC X(4).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  REO-D-ID                 PIC 9(6).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  REO-D-DESC               PIC X(35).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  REO-D-STOCK              PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  REO-D-CRITICO            PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  REO-D-DIFERENCIA         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+       01  REO-TOT.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(29) VALUE
+               'TOTAL PRODUCTOS A REPONER : '.
+           05  REO-T-TOTAL              PIC ZZZ,ZZ9.
+
+      *----------------------------------------------------------------
+      *    FICHERO DE TRABAJO CON LOS CANDIDATOS A CADUCIDAD, ANTES
+      *    DE CLASIFICAR (SORT) POR DIAS RESTANTES.
+      *----------------------------------------------------------------
+       FD  CADUC-TMP
+           DATA RECORD IS CT-REG.
+       01  CT-REG.
+           05  CT-CATEGORIA             PIC X(4).
+           05  CT-DIAS-RESTANTES        PIC S9(9).
+           05  CT-ID                    PIC 9(6).
+           05  CT-DESC                  PIC X(35).
+           05  CT-CADUCIDAD             PIC X(8).
+           05  CT-ESTADO                PIC X(15).
+
+       SD  WK-CADUC
+           DATA RECORD IS WK-CT-REG.
+       01  WK-CT-REG.
+           05  WK-CT-CATEGORIA          PIC X(4).
+           05  WK-CT-DIAS-RESTANTES     PIC S9(9).
+           05  WK-CT-ID                 PIC 9(6).
+           05  WK-CT-DESC               PIC X(35).
+           05  WK-CT-CADUCIDAD          PIC X(8).
+           05  WK-CT-ESTADO             PIC X(15).
+
+      *----------------------------------------------------------------
+      *    INFORME DE PRODUCTOS CADUCADOS O PROXIMOS A CADUCAR.
+      *----------------------------------------------------------------
+       FD  CADUCPRT
+           DATA RECORD IS CAD-CAB-1, CAD-CAB-2, CAD-DET, CAD-TOT.
+       01  CAD-CAB-1.
+           05  FILLER                   PIC X(15) VALUE SPACES.
+           05  FILLER                   PIC X(45)
+               VALUE 'INFORME DE PRODUCTOS PROXIMOS A CADUCAR'.
+       01  CAD-CAB-2.
+           05  FILLER                   PIC X(4)  VALUE 'CAT.'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(6)  VALUE 'ID-PRD'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(35) VALUE 'DESCRIPCION'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'CADUCIDAD'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'DIAS REST.'.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(15) VALUE 'ESTADO'.
+       01  CAD-DET.
+           05  CAD-D-CATEGORIA          PIC X(4).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  CAD-D-ID                 PIC 9(6).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  CAD-D-DESC               PIC X(35).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  CAD-D-CADUCIDAD          PIC X(10).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  CAD-D-DIAS               PIC -(6)9.
+      *    EL FILLER DE 5 POSICIONES TRAS CAD-D-DIAS COMPENSA QUE
+      *    PIC -(6)9 (7 CARACTERES) ES MAS ESTRECHO QUE SU CABECERA
+      *    "DIAS REST." (10 CARACTERES), PARA QUE ESTADO QUEDE
+      *    ALINEADO BAJO SU CABECERA (MISMA IDEA QUE LOS FILLER TRAS
+      *    REO-D-STOCK Y REO-D-DIFERENCIA EN REORDPRT).
+           05  FILLER                   PIC X(5)  VALUE SPACES.
+           05  CAD-D-ESTADO             PIC X(15).
+       01  CAD-TOT.
+           05  FILLER                   PIC X(15) VALUE SPACES.
+           05  FILLER                   PIC X(29) VALUE
+               'TOTAL PRODUCTOS A CADUCAR : '.
+           05  CAD-T-TOTAL              PIC ZZZ,ZZ9.
+
+      *----------------------------------------------------------------
+      *    INFORME DE CONTROL Y CUADRE DE LA CARGA ENTRADA -> SALIDA.
+      *----------------------------------------------------------------
+       FD  CTLRPT
+           DATA RECORD IS CTL-CAB, CTL-LIN, CTL-LIN-N.
+       01  CTL-CAB.
+           05  FILLER                   PIC X(15) VALUE SPACES.
+           05  FILLER                   PIC X(50)
+               VALUE 'INFORME DE CONTROL DE LA CARGA PROGRA01'.
+       01  CTL-LIN.
+           05  CTL-ETIQUETA             PIC X(45).
+           05  CTL-VALOR                PIC Z(9)9.
+       01  CTL-LIN-N.
+           05  CTL-N-ETIQUETA           PIC X(45).
+           05  CTL-N-VALOR              PIC -(13)9,99.
 
        WORKING-STORAGE SECTION.
-       01 FICHEROS.
-          05 ENTRADA-ST PIC 9(2).
-          05 SALIDA-ST PIC 9(2).
-          05 FIN-FICHERO PIC 9(2) VALUE 10.
-       01 D-CONTROL.
-          05 NUMERO PIC 9(6).
-          05 DIGITO PIC 9.
-          05 I PIC 9.
-          05 SUMA PIC 9(2).
-          05 MODULUS PIC 9(2).
-          05 DIG-CONTROL PIC 9(2).
+       01  FICHEROS.
+           05  ENTRADA-ST              PIC 9(2).
+           05  SALIDA-ST               PIC X(2).
+           05  RT-ST                   PIC X(2).
+           05  REP-ST                  PIC X(2).
+           05  CT-ST                   PIC X(2).
+           05  CAP-ST                  PIC X(2).
+           05  RCH-ST                  PIC X(2).
+           05  CTL-ST                  PIC X(2).
+           05  CHK-ST                  PIC X(2).
+           05  HP-ST                   PIC X(2).
+           05  PAR-ST                  PIC X(2).
+           05  FIN-FICHERO             PIC 9(2) VALUE 10.
+       
+       01  D-CONTROL.
+           05  NUMERO                  PIC 9(6).
+           05  DIGITO                  PIC 9.
+           05  I                       PIC 9.
+           05  SUMA                    PIC 9(2).
+           05  MODULUS                 PIC 9(2).
+           05  DIG-CONTROL             PIC 9(2).
+       
+      *----------------------------------------------------------------
+      *    INDICADORES DE PROCESO (SWITCHES).
+      *----------------------------------------------------------------
+       01  GP-INDICADORES.
+           05  GP-SW-EXISTE-EN-SALIDA  PIC X(1) VALUE 'N'.
+               88  GP-EXISTE-EN-SALIDA        VALUE 'S'.
+           05  GP-SW-FIN-SORT-REORDEN  PIC X(1) VALUE 'N'.
+               88  GP-FIN-SORT-REORDEN        VALUE 'S'.
+           05  GP-SW-FECHA-VALIDA      PIC X(1) VALUE 'S'.
+               88  GP-FECHA-VALIDA            VALUE 'S'.
+               88  GP-FECHA-INVALIDA          VALUE 'N'.
+           05  GP-SW-FIN-SORT-CADUC    PIC X(1) VALUE 'N'.
+               88  GP-FIN-SORT-CADUC          VALUE 'S'.
+           05  GP-SW-REGISTRO-VALIDO   PIC X(1) VALUE 'S'.
+               88  GP-REGISTRO-VALIDO         VALUE 'S'.
+               88  GP-REGISTRO-INVALIDO       VALUE 'N'.
+           05  GP-SW-PRIMER-REGISTRO   PIC X(1) VALUE 'S'.
+               88  GP-ES-PRIMER-REGISTRO      VALUE 'S'.
+           05  GP-SW-REANUDAR-CARGA    PIC X(1) VALUE 'N'.
+               88  GP-REANUDAR-CARGA          VALUE 'S'.
 
-       LINKAGE SECTION.
+      *----------------------------------------------------------------
+      *    CONTADORES DE LA CARGA.
+      *----------------------------------------------------------------
+       77  GP-REGS-LEIDOS              PIC 9(9) COMP VALUE 0.
+       77  GP-REGS-ALTAS               PIC 9(9) COMP VALUE 0.
+       77  GP-REGS-MODIF               PIC 9(9) COMP VALUE 0.
+       77  GP-REGS-BAJAS               PIC 9(9) COMP VALUE 0.
+       77  GP-REGS-BAJAS-IGNORADAS     PIC 9(9) COMP VALUE 0.
+       77  GP-REGS-REORDEN             PIC 9(9) COMP VALUE 0.
+       77  GP-DIF-REORDEN              PIC 9(6) VALUE 0.
+       77  GP-REGS-CADUCIDAD           PIC 9(9) COMP VALUE 0.
+       77  GP-DIAS-RESTANTES           PIC S9(9) VALUE 0.
+       77  GP-FECHA-HOY                PIC 9(8) VALUE 0.
+       77  GP-REGS-RECHAZADOS          PIC 9(9) COMP VALUE 0.
+       77  GP-ID-ANTERIOR              PIC 9(6) VALUE 0.
+       77  GP-HASH-PRECIO              PIC S9(13)V9(2) VALUE 0.
+       77  GP-HASH-STOCK               PIC S9(11)     VALUE 0.
+       77  GP-REGS-A-SALTAR            PIC 9(9) COMP VALUE 0.
+       77  GP-CONTADOR-SALTO           PIC 9(9) COMP VALUE 0.
+       77  GP-REGS-PROCESADOS-TOTAL    PIC 9(9) COMP VALUE 0.
+      *    EL PUNTO DE CONTROL SE GRABA TRAS CADA REGISTRO (VALOR 1),
+      *    NO CADA N REGISTROS: SI SE GRABARA CON MENOS FRECUENCIA, UNA
+      *    REANUDACION VOLVERIA A PROCESAR LOS REGISTROS POSTERIORES AL
+      *    ULTIMO PUNTO DE CONTROL QUE LA EJECUCION INTERRUMPIDA YA
+      *    HABIA ESCRITO EN RECHAZOS/REORD-TMP/CADUC-TMP/HISTPRECI,
+      *    DUPLICANDO FILAS EN ESOS FICHEROS DE TRABAJO AL ABRIRLOS EN
+      *    EXTENSION (1145-ABRIR-FICHEROS-TRABAJO).
+       77  GP-FRECUENCIA-CHECKPOINT    PIC 9(9) COMP VALUE 1.
+       77  GP-RESTO-CHECKPOINT         PIC 9(9) COMP VALUE 0.
+       77  GP-COCIENTE-CHECKPOINT      PIC 9(9) COMP VALUE 0.
+       77  GP-UMBRAL-VARIACION         PIC 9(3)V9(2) VALUE 20.00.
+       77  GP-REGS-VARIACION-EXCESIVA  PIC 9(9) COMP VALUE 0.
+       77  GP-REGS-DIG-DISCREP         PIC 9(9) COMP VALUE 0.
 
-       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      *    DESGLOSE Y VALIDACION DE LA FECHA DE CADUCIDAD.
+      *----------------------------------------------------------------
+       01  GP-FECHA-CAD-NUM            PIC 9(8) VALUE 0.
+       01  GP-FECHA-CAD-DESGLOSE REDEFINES GP-FECHA-CAD-NUM.
+           05  GP-FEC-CCYY             PIC 9(4).
+           05  GP-FEC-MM               PIC 9(2).
+           05  GP-FEC-DD               PIC 9(2).
+       77  GP-FEC-RES-4                PIC 9(3) VALUE 0.
+       77  GP-FEC-RES-100              PIC 9(3) VALUE 0.
+       77  GP-FEC-RES-400              PIC 9(3) VALUE 0.
+       77  GP-FEC-DUMMY                PIC 9(6) VALUE 0.
+       77  GP-FEC-BISIESTO             PIC X(1) VALUE 'N'.
+       77  GP-FEC-DIAS-MES-MAX         PIC 9(2) VALUE 0.
 
+       01  GP-TABLA-DIAS-MES.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 28.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+       01  GP-TABLA-DIAS-MES-R REDEFINES GP-TABLA-DIAS-MES.
+           05  GP-DIAS-MES-N OCCURS 12 TIMES PIC 9(2).
+
+       01  GP-FECHA-EDITADA.
+           05  GP-FE-CCYY              PIC 9(4).
+           05  FILLER                  PIC X(1) VALUE '-'.
+           05  GP-FE-MM                PIC 9(2).
+           05  FILLER                  PIC X(1) VALUE '-'.
+           05  GP-FE-DD                PIC 9(2).
+
+       LINKAGE SECTION.
+       
+       PROCEDURE DIVISION.
+       
+      *----------------------------------------------------------------
+      *    0000-PRINCIPAL
+      *    PARRAFO PRINCIPAL DEL PROGRAMA.
+      *----------------------------------------------------------------
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT.
+       
+           PERFORM 2000-CICLO-ENTRADA
+               THRU 2000-CICLO-ENTRADA-EXIT
+               UNTIL ENTRADA-ST = FIN-FICHERO.
+       
+           PERFORM 3000-FINALIZAR
+               THRU 3000-FINALIZAR-EXIT.
+       
+           STOP RUN.
+       
+      *----------------------------------------------------------------
+      *    1000-INICIALIZAR
+      *----------------------------------------------------------------
+       1000-INICIALIZAR.
+           ACCEPT GP-FECHA-HOY FROM DATE YYYYMMDD.
            OPEN INPUT ENTRADA.
-           OPEN OUTPUT SALIDA.
+           PERFORM 1110-ABRIR-SALIDA
+               THRU 1110-ABRIR-SALIDA-EXIT.
+           PERFORM 1120-ABRIR-CHECKPOINT
+               THRU 1120-ABRIR-CHECKPOINT-EXIT.
+           PERFORM 1130-REANUDAR-CARGA
+               THRU 1130-REANUDAR-CARGA-EXIT.
+           PERFORM 1145-ABRIR-FICHEROS-TRABAJO
+               THRU 1145-ABRIR-FICHEROS-TRABAJO-EXIT.
+           PERFORM 1160-LEER-PARAMETROS
+               THRU 1160-LEER-PARAMETROS-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    ABRE SALIDA EN MODO E/S. SI EL MAESTRO TODAVIA NO EXISTE
+      *    (PRIMERA EJECUCION) SE CREA VACIO ANTES DE ABRIRLO EN E/S,
+      *    PARA QUE LA CARGA SIGA SIENDO INCREMENTAL EN ADELANTE.
+      *----------------------------------------------------------------
+       1110-ABRIR-SALIDA.
+           OPEN I-O SALIDA.
+           IF SALIDA-ST = '35'
+               OPEN OUTPUT SALIDA
+               CLOSE SALIDA
+               OPEN I-O SALIDA
+           END-IF.
+       1110-ABRIR-SALIDA-EXIT.
+           EXIT.
 
-           PERFORM UNTIL ENTRADA-ST = FIN-FICHERO
-              INITIALIZE ENTRADA-REG
-              READ ENTRADA NEXT RECORD
+      *----------------------------------------------------------------
+      *    ABRE EL FICHERO DE PUNTOS DE CONTROL, CREANDOLO VACIO EN LA
+      *    PRIMERA EJECUCION DEL PROGRAMA (MISMO PATRON QUE SALIDA).
+      *----------------------------------------------------------------
+       1120-ABRIR-CHECKPOINT.
+           OPEN I-O CHECKPT.
+           IF CHK-ST = '35'
+               OPEN OUTPUT CHECKPT
+               CLOSE CHECKPT
+               OPEN I-O CHECKPT
+           END-IF.
+       1120-ABRIR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1130-REANUDAR-CARGA
+      *    BUSCA EL PUNTO DE CONTROL DE PROGRA01. SI NO EXISTE O LA
+      *    CARGA ANTERIOR TERMINO COMPLETA, SE ARRANCA UNA CARGA NUEVA
+      *    DESDE EL PRINCIPIO DE ENTRADA. SI QUEDO UNA CARGA A MEDIAS,
+      *    SE RECUPERAN LOS CONTADORES Y SE SALTAN LOS REGISTROS DE
+      *    ENTRADA YA PROCESADOS EN LA EJECUCION ANTERIOR.
+      *----------------------------------------------------------------
+       1130-REANUDAR-CARGA.
+           MOVE 'PROGRA01' TO CHK-PROGRAMA.
+           READ CHECKPT
+               INVALID KEY
+                   PERFORM 1131-INICIAR-CHECKPOINT
+                       THRU 1131-INICIAR-CHECKPOINT-EXIT
+               NOT INVALID KEY
+                   IF CHK-EN-CURSO
+                       PERFORM 1132-RECUPERAR-CHECKPOINT
+                           THRU 1132-RECUPERAR-CHECKPOINT-EXIT
+                   ELSE
+                       PERFORM 1131-INICIAR-CHECKPOINT
+                           THRU 1131-INICIAR-CHECKPOINT-EXIT
+                   END-IF
+           END-READ.
+       1130-REANUDAR-CARGA-EXIT.
+           EXIT.
+
+       1131-INICIAR-CHECKPOINT.
+           INITIALIZE CHECKPT-REG.
+           MOVE 'PROGRA01' TO CHK-PROGRAMA.
+           SET CHK-EN-CURSO TO TRUE.
+           IF CHK-ST = '23'
+               WRITE CHECKPT-REG
+           ELSE
+               REWRITE CHECKPT-REG
+           END-IF.
+       1131-INICIAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       1132-RECUPERAR-CHECKPOINT.
+           MOVE CHK-REGS-PROCESADOS TO GP-REGS-A-SALTAR.
+           MOVE CHK-REGS-LEIDOS TO GP-REGS-LEIDOS.
+           MOVE CHK-REGS-ALTAS TO GP-REGS-ALTAS.
+           MOVE CHK-REGS-MODIF TO GP-REGS-MODIF.
+           MOVE CHK-REGS-BAJAS TO GP-REGS-BAJAS.
+           MOVE CHK-REGS-RECHAZADOS TO GP-REGS-RECHAZADOS.
+           MOVE CHK-REGS-REORDEN TO GP-REGS-REORDEN.
+           MOVE CHK-REGS-CADUCIDAD TO GP-REGS-CADUCIDAD.
+           MOVE CHK-ID-ANTERIOR TO GP-ID-ANTERIOR.
+           MOVE CHK-HASH-PRECIO TO GP-HASH-PRECIO.
+           MOVE CHK-HASH-STOCK TO GP-HASH-STOCK.
+           MOVE CHK-REGS-VAR-EXCESIVA TO GP-REGS-VARIACION-EXCESIVA.
+           MOVE CHK-REGS-DIG-DISCREP TO GP-REGS-DIG-DISCREP.
+           MOVE CHK-REGS-BAJAS-IGNOR TO GP-REGS-BAJAS-IGNORADAS.
+           MOVE CHK-REGS-PROCESADOS TO GP-REGS-PROCESADOS-TOTAL.
+           IF GP-REGS-A-SALTAR > 0
+               MOVE 'N' TO GP-SW-PRIMER-REGISTRO
+               SET GP-REANUDAR-CARGA TO TRUE
+               PERFORM 1140-SALTAR-UN-REGISTRO
+                   THRU 1140-SALTAR-UN-REGISTRO-EXIT
+                   VARYING GP-CONTADOR-SALTO FROM 1 BY 1
+                   UNTIL GP-CONTADOR-SALTO > GP-REGS-A-SALTAR
+                       OR ENTRADA-ST = FIN-FICHERO
+           END-IF.
+       1132-RECUPERAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       1140-SALTAR-UN-REGISTRO.
+           READ ENTRADA NEXT RECORD
+               AT END
+                   MOVE FIN-FICHERO TO ENTRADA-ST
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       1140-SALTAR-UN-REGISTRO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1145-ABRIR-FICHEROS-TRABAJO
+      *    LOS FICHEROS DE TRABAJO/SALIDA DE LA CARGA (RECHAZOS,
+      *    REORD-TMP, CADUC-TMP, HISTPRECI) SE ABREN EN EXTENSION
+      *    CUANDO SE REANUDA UNA CARGA INTERRUMPIDA, PARA CONSERVAR LO
+      *    YA ESCRITO POR LA EJECUCION ANTERIOR (CUYOS CONTADORES SE
+      *    HAN RECUPERADO EN 1132-RECUPERAR-CHECKPOINT Y NO SE VUELVEN
+      *    A GENERAR, PUES LOS REGISTROS DE ENTRADA QUE LOS ORIGINARON
+      *    SE SALTAN EN 1140; ESTO SOLO ES CORRECTO PORQUE EL PUNTO DE
+      *    CONTROL SE GRABA TRAS CADA REGISTRO - VER GP-FRECUENCIA-
+      *    CHECKPOINT - Y POR TANTO NUNCA QUEDA UN TRAMO DE REGISTROS
+      *    YA ESCRITOS EN ESTOS FICHEROS SIN SU CORRESPONDIENTE PUNTO
+      *    DE CONTROL). EN UNA CARGA NUEVA SE ABREN DE SALIDA, COMO
+      *    SIEMPRE.
+      *----------------------------------------------------------------
+       1145-ABRIR-FICHEROS-TRABAJO.
+           IF GP-REANUDAR-CARGA
+               OPEN EXTEND REORD-TMP
+               OPEN EXTEND CADUC-TMP
+               OPEN EXTEND RECHAZOS
+               OPEN EXTEND HISTPRECI
+           ELSE
+               OPEN OUTPUT REORD-TMP
+               OPEN OUTPUT CADUC-TMP
+               OPEN OUTPUT RECHAZOS
+               OPEN OUTPUT HISTPRECI
+           END-IF.
+       1145-ABRIR-FICHEROS-TRABAJO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1150-GRABAR-CHECKPOINT
+      *    VUELCA AL FICHERO DE PUNTOS DE CONTROL EL PROGRESO ACTUAL
+      *    DE LA CARGA, PARA PODER REANUDARLA SI EL PROGRAMA SE
+      *    INTERRUMPE ANTES DE LLEGAR AL FINAL DE ENTRADA.
+      *----------------------------------------------------------------
+       1150-GRABAR-CHECKPOINT.
+           MOVE GP-REGS-PROCESADOS-TOTAL TO CHK-REGS-PROCESADOS.
+           MOVE GP-REGS-LEIDOS TO CHK-REGS-LEIDOS.
+           MOVE GP-REGS-ALTAS TO CHK-REGS-ALTAS.
+           MOVE GP-REGS-MODIF TO CHK-REGS-MODIF.
+           MOVE GP-REGS-BAJAS TO CHK-REGS-BAJAS.
+           MOVE GP-REGS-RECHAZADOS TO CHK-REGS-RECHAZADOS.
+           MOVE GP-REGS-REORDEN TO CHK-REGS-REORDEN.
+           MOVE GP-REGS-CADUCIDAD TO CHK-REGS-CADUCIDAD.
+           MOVE GP-ID-ANTERIOR TO CHK-ID-ANTERIOR.
+           MOVE GP-HASH-PRECIO TO CHK-HASH-PRECIO.
+           MOVE GP-HASH-STOCK TO CHK-HASH-STOCK.
+           MOVE GP-REGS-VARIACION-EXCESIVA TO CHK-REGS-VAR-EXCESIVA.
+           MOVE GP-REGS-DIG-DISCREP TO CHK-REGS-DIG-DISCREP.
+           MOVE GP-REGS-BAJAS-IGNORADAS TO CHK-REGS-BAJAS-IGNOR.
+           SET CHK-EN-CURSO TO TRUE.
+           REWRITE CHECKPT-REG.
+       1150-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1160-LEER-PARAMETROS
+      *    LA TARJETA DE PARAMETROS ES OPCIONAL. SI NO SE SUMINISTRA,
+      *    O EL PORCENTAJE VIENE A CERO, SE MANTIENE EL UMBRAL DE
+      *    VARIACION DE PRECIO POR DEFECTO.
+      *----------------------------------------------------------------
+       1160-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF PAR-ST = '00'
+               READ PARAMETROS
                    AT END
-                      CONTINUE
+                       CONTINUE
                    NOT AT END
-                      PERFORM CAL-DIG-CONTROL
-                      DISPLAY ENTRADA-REG DIG-CONTROL
+                       IF PARAM-UMBRAL-VARIACION > 0
+                           MOVE PARAM-UMBRAL-VARIACION
+                               TO GP-UMBRAL-VARIACION
+                       END-IF
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+       1160-LEER-PARAMETROS-EXIT.
+           EXIT.
 
-                      MOVE ENTRADA-ID TO SALIDA-ID
-                      MOVE DIG-CONTROL TO SALIDA-CONTROL
-                      MOVE ENTRADA-DESC TO SALIDA-DESC
-                      MOVE ENTRADA-PRECIO TO SALIDA-PRECIO
-                      MOVE ENTRADA-STOCK TO SALIDA-STOCK
-                      MOVE ENTRADA-CADUCIDAD TO SALIDA-CADUCIDAD
-                      MOVE ENTRADA-CRITICO TO SALIDA-CRITICO
+      *----------------------------------------------------------------
+      *    2000-CICLO-ENTRADA
+      *----------------------------------------------------------------
+       2000-CICLO-ENTRADA.
+           INITIALIZE ENTRADA-REG.
+           READ ENTRADA NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 2100-TRATAR-REGISTRO
+                       THRU 2100-TRATAR-REGISTRO-EXIT
+           END-READ.
+       2000-CICLO-ENTRADA-EXIT.
+           EXIT.
+       
+       2100-TRATAR-REGISTRO.
+           SET GP-REGISTRO-VALIDO TO TRUE.
+           PERFORM 2200-VALIDAR-REGISTRO
+               THRU 2200-VALIDAR-REGISTRO-EXIT.
+           PERFORM 2300-CALCULAR-DIGITO-CONTROL
+               THRU 2300-CALCULAR-DIGITO-CONTROL-EXIT.
+           PERFORM 2400-VERIFICAR-DIGITO-ORIGEN
+               THRU 2400-VERIFICAR-DIGITO-ORIGEN-EXIT.
 
-                      WRITE SALIDA-REG
-              END-READ
-           END-PERFORM.
+           IF GP-REGISTRO-INVALIDO
+               PERFORM 2500-TRATAR-RECHAZO
+                   THRU 2500-TRATAR-RECHAZO-EXIT
+           ELSE
+               PERFORM 2600-ACTUALIZAR-SALIDA
+                   THRU 2600-ACTUALIZAR-SALIDA-EXIT
+               IF NOT ENTRADA-BAJA
+                   ADD ENTRADA-PRECIO TO GP-HASH-PRECIO
+                   ADD ENTRADA-STOCK TO GP-HASH-STOCK
+                   PERFORM 2800-VERIFICAR-REORDEN
+                       THRU 2800-VERIFICAR-REORDEN-EXIT
+                   PERFORM 2900-VERIFICAR-CADUCIDAD
+                       THRU 2900-VERIFICAR-CADUCIDAD-EXIT
+               END-IF
+           END-IF.
 
-           CLOSE ENTRADA.
-           CLOSE SALIDA.
+           ADD 1 TO GP-REGS-LEIDOS.
+           ADD 1 TO GP-REGS-PROCESADOS-TOTAL.
+           MOVE ENTRADA-ID TO GP-ID-ANTERIOR.
+           MOVE 'N' TO GP-SW-PRIMER-REGISTRO.
+           DIVIDE GP-REGS-PROCESADOS-TOTAL BY GP-FRECUENCIA-CHECKPOINT
+               GIVING GP-COCIENTE-CHECKPOINT
+               REMAINDER GP-RESTO-CHECKPOINT.
+           IF GP-RESTO-CHECKPOINT = 0
+               PERFORM 1150-GRABAR-CHECKPOINT
+                   THRU 1150-GRABAR-CHECKPOINT-EXIT
+           END-IF.
+       2100-TRATAR-REGISTRO-EXIT.
+           EXIT.
+       
+      *----------------------------------------------------------------
+      *    2200-VALIDAR-REGISTRO
+      *    RECHAZA INDICADOR DE BAJA NO RECONOCIDO, PRECIO CERO/
+      *    NEGATIVO, DESCRIPCION EN BLANCO, EXISTENCIAS NEGATIVAS,
+      *    IDENTIFICADOR DUPLICADO (SE ASUME ENTRADA ORDENADA
+      *    ASCENDENTE POR ENTRADA-ID) Y FECHA DE CADUCIDAD NO VALIDA.
+      *    UN REGISTRO DE BAJA SOLO SE RECHAZA POR INDICADOR NO
+      *    RECONOCIDO O IDENTIFICADOR DUPLICADO: EL RESTO DE CAMPOS NO
+      *    SE VALIDA, PUES UNA BAJA NO LOS UTILIZA Y NO DEBE IMPEDIR
+      *    QUE EL PRODUCTO SE ELIMINE DE SALIDA.
+      *----------------------------------------------------------------
+       2200-VALIDAR-REGISTRO.
+           IF NOT ENTRADA-BAJA AND NOT ENTRADA-ALTA-MODIF
+               MOVE 07 TO RCH-COD-MOTIVO
+               MOVE 'INDICADOR DE BAJA INVALIDO' TO RCH-DESC-MOTIVO
+               SET GP-REGISTRO-INVALIDO TO TRUE
+               GO TO 2200-VALIDAR-REGISTRO-EXIT
+           END-IF.
 
-           STOP RUN.
+           IF ENTRADA-BAJA
+               GO TO 2200-VALIDAR-DUPLICADO
+           END-IF.
+
+           IF ENTRADA-PRECIO NOT > ZERO
+               MOVE 01 TO RCH-COD-MOTIVO
+               MOVE 'PRECIO CERO O NEGATIVO' TO RCH-DESC-MOTIVO
+               SET GP-REGISTRO-INVALIDO TO TRUE
+               GO TO 2200-VALIDAR-REGISTRO-EXIT
+           END-IF.
+
+           IF ENTRADA-DESC = SPACES
+               MOVE 02 TO RCH-COD-MOTIVO
+               MOVE 'DESCRIPCION EN BLANCO' TO RCH-DESC-MOTIVO
+               SET GP-REGISTRO-INVALIDO TO TRUE
+               GO TO 2200-VALIDAR-REGISTRO-EXIT
+           END-IF.
+
+           IF ENTRADA-STOCK < ZERO
+               MOVE 03 TO RCH-COD-MOTIVO
+               MOVE 'EXISTENCIAS NEGATIVAS' TO RCH-DESC-MOTIVO
+               SET GP-REGISTRO-INVALIDO TO TRUE
+               GO TO 2200-VALIDAR-REGISTRO-EXIT
+           END-IF.
+
+       2200-VALIDAR-DUPLICADO.
+           IF NOT GP-ES-PRIMER-REGISTRO
+               IF ENTRADA-ID = GP-ID-ANTERIOR
+                   MOVE 04 TO RCH-COD-MOTIVO
+                   MOVE 'IDENTIFICADOR DUPLICADO' TO RCH-DESC-MOTIVO
+                   SET GP-REGISTRO-INVALIDO TO TRUE
+                   GO TO 2200-VALIDAR-REGISTRO-EXIT
+               END-IF
+           END-IF.
+
+           IF ENTRADA-BAJA
+               GO TO 2200-VALIDAR-REGISTRO-EXIT
+           END-IF.
+
+           PERFORM 2250-VALIDAR-FECHA-CADUCIDAD
+               THRU 2250-VALIDAR-FECHA-CADUCIDAD-EXIT.
+           IF GP-FECHA-INVALIDA
+               MOVE 05 TO RCH-COD-MOTIVO
+               MOVE 'FECHA DE CADUCIDAD INVALIDA' TO RCH-DESC-MOTIVO
+               SET GP-REGISTRO-INVALIDO TO TRUE
+           END-IF.
+       2200-VALIDAR-REGISTRO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2250-VALIDAR-FECHA-CADUCIDAD
+      *    COMPRUEBA QUE ENTRADA-CADUCIDAD SEA UNA FECHA CCYYMMDD
+      *    REAL (NUMERICA, MES 01-12, DIA VALIDO PARA EL MES Y EL
+      *    ANO, CONSIDERANDO ANOS BISIESTOS).
+      *----------------------------------------------------------------
+       2250-VALIDAR-FECHA-CADUCIDAD.
+           SET GP-FECHA-VALIDA TO TRUE.
+
+           IF ENTRADA-CADUCIDAD NOT NUMERIC
+               SET GP-FECHA-INVALIDA TO TRUE
+               GO TO 2250-VALIDAR-FECHA-CADUCIDAD-EXIT
+           END-IF.
+
+           MOVE ENTRADA-CADUCIDAD TO GP-FECHA-CAD-NUM.
+
+           IF GP-FEC-CCYY < 1900 OR GP-FEC-CCYY > 2099
+               SET GP-FECHA-INVALIDA TO TRUE
+               GO TO 2250-VALIDAR-FECHA-CADUCIDAD-EXIT
+           END-IF.
+
+           IF GP-FEC-MM < 1 OR GP-FEC-MM > 12
+               SET GP-FECHA-INVALIDA TO TRUE
+               GO TO 2250-VALIDAR-FECHA-CADUCIDAD-EXIT
+           END-IF.
+
+           PERFORM 2260-DETERMINAR-BISIESTO
+               THRU 2260-DETERMINAR-BISIESTO-EXIT.
+
+           MOVE GP-DIAS-MES-N(GP-FEC-MM) TO GP-FEC-DIAS-MES-MAX.
+           IF GP-FEC-MM = 2 AND GP-FEC-BISIESTO = 'S'
+               MOVE 29 TO GP-FEC-DIAS-MES-MAX
+           END-IF.
+
+           IF GP-FEC-DD < 1 OR GP-FEC-DD > GP-FEC-DIAS-MES-MAX
+               SET GP-FECHA-INVALIDA TO TRUE
+           END-IF.
+       2250-VALIDAR-FECHA-CADUCIDAD-EXIT.
+           EXIT.
+
+       2260-DETERMINAR-BISIESTO.
+           DIVIDE GP-FEC-CCYY BY 4 GIVING GP-FEC-DUMMY
+               REMAINDER GP-FEC-RES-4.
+           DIVIDE GP-FEC-CCYY BY 100 GIVING GP-FEC-DUMMY
+               REMAINDER GP-FEC-RES-100.
+           DIVIDE GP-FEC-CCYY BY 400 GIVING GP-FEC-DUMMY
+               REMAINDER GP-FEC-RES-400.
+           IF GP-FEC-RES-4 = 0 AND (GP-FEC-RES-100 NOT = 0
+                                OR  GP-FEC-RES-400 = 0)
+               MOVE 'S' TO GP-FEC-BISIESTO
+           ELSE
+               MOVE 'N' TO GP-FEC-BISIESTO
+           END-IF.
+       2260-DETERMINAR-BISIESTO-EXIT.
+           EXIT.
 
-      *-------------------------------------------------------------
-      * DIGITO CONTROL BASE 10
-      *-------------------------------------------------------------
-       CAL-DIG-CONTROL.
+      *----------------------------------------------------------------
+      *    2300-CALCULAR-DIGITO-CONTROL
+      *    DIGITO DE CONTROL MODULO 10 SOBRE ENTRADA-ID.
+      *----------------------------------------------------------------
+       2300-CALCULAR-DIGITO-CONTROL.
            MOVE ENTRADA-ID TO NUMERO.
            MOVE 0 TO SUMA.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
-                 MOVE NUMERO(I:1) TO DIGITO
-                 ADD DIGITO TO SUMA
-           END-PERFORM.
+           PERFORM 2310-SUMAR-UN-DIGITO
+               THRU 2310-SUMAR-UN-DIGITO-EXIT
+               VARYING I FROM 1 BY 1 UNTIL I > 6.
            DIVIDE SUMA BY 10 GIVING DIG-CONTROL REMAINDER MODULUS.
            COMPUTE DIG-CONTROL = 10 - MODULUS.
-      *-------------------------------------------------------------
+       2300-CALCULAR-DIGITO-CONTROL-EXIT.
+           EXIT.
+
+       2310-SUMAR-UN-DIGITO.
+           MOVE NUMERO(I:1) TO DIGITO.
+           ADD DIGITO TO SUMA.
+       2310-SUMAR-UN-DIGITO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2400-VERIFICAR-DIGITO-ORIGEN
+      *    CONTRASTA EL DIGITO DE CONTROL INFORMADO POR EL SISTEMA
+      *    ORIGEN (ENTRADA-DIG-ORIGEN) CONTRA EL RECALCULADO EN
+      *    2300-CALCULAR-DIGITO-CONTROL. EL VALOR 99 SIGNIFICA QUE EL
+      *    ORIGEN NO LO INFORMA, EN CUYO CASO NO SE CONTRASTA. NO SE
+      *    SOBRESCRIBE EL MOTIVO DE RECHAZO DE UN REGISTRO YA INVALIDO
+      *    POR OTRA CAUSA. UN REGISTRO DE BAJA NO SE CONTRASTA, POR LA
+      *    MISMA RAZON QUE NO SE VALIDA EL RESTO DE SUS CAMPOS EN
+      *    2200-VALIDAR-REGISTRO.
+      *----------------------------------------------------------------
+       2400-VERIFICAR-DIGITO-ORIGEN.
+           IF GP-REGISTRO-INVALIDO
+               GO TO 2400-VERIFICAR-DIGITO-ORIGEN-EXIT
+           END-IF.
+
+           IF ENTRADA-BAJA
+               GO TO 2400-VERIFICAR-DIGITO-ORIGEN-EXIT
+           END-IF.
+
+           IF ENTRADA-DIG-ORIGEN = 99
+               GO TO 2400-VERIFICAR-DIGITO-ORIGEN-EXIT
+           END-IF.
+
+           IF ENTRADA-DIG-ORIGEN NOT = DIG-CONTROL
+               MOVE 06 TO RCH-COD-MOTIVO
+               MOVE 'DIGITO DE CONTROL DISCREPANTE' TO RCH-DESC-MOTIVO
+               SET GP-REGISTRO-INVALIDO TO TRUE
+               ADD 1 TO GP-REGS-DIG-DISCREP
+           END-IF.
+       2400-VERIFICAR-DIGITO-ORIGEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2500-TRATAR-RECHAZO
+      *    ESCRIBE EN EL FICHERO DE RECHAZOS UN REGISTRO QUE NO PASA
+      *    LA VALIDACION (EL MOTIVO YA HA SIDO FIJADO POR EL
+      *    LLAMANTE).
+      *----------------------------------------------------------------
+       2500-TRATAR-RECHAZO.
+           MOVE ENTRADA-ID TO RCH-ID.
+           MOVE ENTRADA-DESC TO RCH-DESC-PRODUCTO.
+           MOVE ENTRADA-PRECIO TO RCH-PRECIO.
+           MOVE ENTRADA-STOCK TO RCH-STOCK.
+           MOVE ENTRADA-CADUCIDAD TO RCH-CADUCIDAD.
+           MOVE GP-FECHA-HOY TO RCH-FECHA-PROCESO.
+           WRITE RECHAZO-REG.
+           ADD 1 TO GP-REGS-RECHAZADOS.
+       2500-TRATAR-RECHAZO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2600-ACTUALIZAR-SALIDA
+      *    ACTUALIZACION INCREMENTAL DEL MAESTRO SALIDA: ALTA SI EL
+      *    PRODUCTO NO EXISTE, MODIFICACION SI YA EXISTE, Y BAJA
+      *    UNICAMENTE CUANDO EL REGISTRO TRAE EL INDICADOR EXPLICITO.
+      *    UNA BAJA DE UN PRODUCTO QUE NO ESTA EN SALIDA (POR EJEMPLO,
+      *    UNA SENAL DE BAJA REPETIDA O TARDIA) NO ES UN ERROR: SE
+      *    IGNORA Y SE CUENTA APARTE, PARA QUE EL CUADRE DE LEIDOS
+      *    FRENTE A ALTAS/MODIFICACIONES/BAJAS/RECHAZADOS SIGA
+      *    CUMPLIENDOSE.
+      *----------------------------------------------------------------
+       2600-ACTUALIZAR-SALIDA.
+           MOVE ENTRADA-ID TO SALIDA-ID.
+           PERFORM 2610-LEER-SALIDA
+               THRU 2610-LEER-SALIDA-EXIT.
+
+           IF ENTRADA-BAJA
+               IF GP-EXISTE-EN-SALIDA
+                   PERFORM 2640-BORRAR-SALIDA
+                       THRU 2640-BORRAR-SALIDA-EXIT
+               ELSE
+                   ADD 1 TO GP-REGS-BAJAS-IGNORADAS
+               END-IF
+           ELSE
+               IF GP-EXISTE-EN-SALIDA
+                   PERFORM 2630-MODIFICAR-SALIDA
+                       THRU 2630-MODIFICAR-SALIDA-EXIT
+               ELSE
+                   PERFORM 2620-INSERTAR-SALIDA
+                       THRU 2620-INSERTAR-SALIDA-EXIT
+               END-IF
+           END-IF.
+       2600-ACTUALIZAR-SALIDA-EXIT.
+           EXIT.
+       
+       2610-LEER-SALIDA.
+           MOVE 'N' TO GP-SW-EXISTE-EN-SALIDA.
+           READ SALIDA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET GP-EXISTE-EN-SALIDA TO TRUE
+           END-READ.
+       2610-LEER-SALIDA-EXIT.
+           EXIT.
+       
+       2620-INSERTAR-SALIDA.
+           MOVE ENTRADA-ID TO SALIDA-ID.
+           MOVE DIG-CONTROL TO SALIDA-CONTROL.
+           MOVE ENTRADA-DESC TO SALIDA-DESC.
+           MOVE ENTRADA-PRECIO TO SALIDA-PRECIO.
+           MOVE ENTRADA-STOCK TO SALIDA-STOCK.
+           MOVE ENTRADA-CADUCIDAD TO SALIDA-CADUCIDAD.
+           MOVE ENTRADA-CRITICO TO SALIDA-CRITICO.
+           MOVE ENTRADA-CATEGORIA TO SALIDA-CATEGORIA.
+           WRITE SALIDA-REG
+               INVALID KEY
+                   DISPLAY 'PROGRA01: ERROR AL DAR ALTA ' SALIDA-ID
+               NOT INVALID KEY
+                   ADD 1 TO GP-REGS-ALTAS
+           END-WRITE.
+       2620-INSERTAR-SALIDA-EXIT.
+           EXIT.
+       
+       2630-MODIFICAR-SALIDA.
+           IF ENTRADA-PRECIO NOT = SALIDA-PRECIO
+               PERFORM 2650-REGISTRAR-HISTORICO-PRECIO
+                   THRU 2650-REGISTRAR-HISTORICO-PRECIO-EXIT
+           END-IF.
+           MOVE DIG-CONTROL TO SALIDA-CONTROL.
+           MOVE ENTRADA-DESC TO SALIDA-DESC.
+           MOVE ENTRADA-PRECIO TO SALIDA-PRECIO.
+           MOVE ENTRADA-STOCK TO SALIDA-STOCK.
+           MOVE ENTRADA-CADUCIDAD TO SALIDA-CADUCIDAD.
+           MOVE ENTRADA-CRITICO TO SALIDA-CRITICO.
+           MOVE ENTRADA-CATEGORIA TO SALIDA-CATEGORIA.
+           REWRITE SALIDA-REG
+               INVALID KEY
+                   DISPLAY 'PROGRA01: ERROR AL MODIFICAR ' SALIDA-ID
+               NOT INVALID KEY
+                   ADD 1 TO GP-REGS-MODIF
+           END-REWRITE.
+       2630-MODIFICAR-SALIDA-EXIT.
+           EXIT.
+       
+       2640-BORRAR-SALIDA.
+           DELETE SALIDA RECORD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO GP-REGS-BAJAS
+           END-DELETE.
+       2640-BORRAR-SALIDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2650-REGISTRAR-HISTORICO-PRECIO
+      *    SE INVOCA ANTES DE ACTUALIZAR SALIDA-PRECIO, MIENTRAS TODAVIA
+      *    CONTIENE EL PRECIO ANTERIOR. GRABA EL MOVIMIENTO EN EL
+      *    HISTORICO DE PRECIOS Y MARCA LAS VARIACIONES QUE SUPEREN EL
+      *    UMBRAL (POR DEFECTO, O EL INFORMADO EN LA TARJETA DE
+      *    PARAMETROS) COMO EXCESIVAS. SI EL PRECIO ANTERIOR ES CERO
+      *    (PRODUCTO DADO DE ALTA ANTES DE EXISTIR LA VALIDACION DE
+      *    PRECIO) NO SE CALCULA EL PORCENTAJE, PUES LA VARIACION NO
+      *    ES CALCULABLE, Y NO SE MARCA COMO EXCESIVA. SI EL PORCENTAJE
+      *    DESBORDA AUN ASI HP-PORCENTAJE-VARIACION (ON SIZE ERROR), EL
+      *    REGISTRO SE MARCA EXCESIVO DE TODAS FORMAS, PUES UN
+      *    DESBORDAMIENTO SOLO PUEDE DARSE CON UNA VARIACION MUY POR
+      *    ENCIMA DE CUALQUIER UMBRAL RAZONABLE.
+      *----------------------------------------------------------------
+       2650-REGISTRAR-HISTORICO-PRECIO.
+           MOVE ENTRADA-ID TO HP-ID.
+           MOVE GP-FECHA-HOY TO HP-FECHA-PROCESO.
+           MOVE SALIDA-PRECIO TO HP-PRECIO-ANTERIOR.
+           MOVE ENTRADA-PRECIO TO HP-PRECIO-NUEVO.
+           MOVE 'N' TO HP-IND-EXCESO.
+           MOVE ZERO TO HP-PORCENTAJE-VARIACION.
+           IF SALIDA-PRECIO = ZERO
+               GO TO 2650-ESCRIBIR-HISTORICO
+           END-IF.
+           COMPUTE HP-PORCENTAJE-VARIACION ROUNDED =
+               ((ENTRADA-PRECIO - SALIDA-PRECIO) / SALIDA-PRECIO) * 100
+               ON SIZE ERROR
+                   SET HP-VARIACION-EXCESIVA TO TRUE
+                   ADD 1 TO GP-REGS-VARIACION-EXCESIVA
+                   GO TO 2650-ESCRIBIR-HISTORICO
+           END-COMPUTE.
+           IF HP-PORCENTAJE-VARIACION > GP-UMBRAL-VARIACION
+               OR HP-PORCENTAJE-VARIACION < (0 - GP-UMBRAL-VARIACION)
+               SET HP-VARIACION-EXCESIVA TO TRUE
+               ADD 1 TO GP-REGS-VARIACION-EXCESIVA
+           END-IF.
+       2650-ESCRIBIR-HISTORICO.
+           WRITE HISTPREC-REG.
+       2650-REGISTRAR-HISTORICO-PRECIO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2800-VERIFICAR-REORDEN
+      *    ANOTA EL PRODUCTO COMO CANDIDATO A REPOSICION CUANDO LAS
+      *    EXISTENCIAS HAN CAIDO AL NIVEL CRITICO O POR DEBAJO.
+      *----------------------------------------------------------------
+       2800-VERIFICAR-REORDEN.
+           IF ENTRADA-STOCK > ENTRADA-CRITICO
+               GO TO 2800-VERIFICAR-REORDEN-EXIT
+           END-IF.
+
+           COMPUTE GP-DIF-REORDEN = ENTRADA-CRITICO - ENTRADA-STOCK.
+           MOVE GP-DIF-REORDEN TO RT-DIFERENCIA.
+           MOVE ENTRADA-ID TO RT-ID.
+           MOVE ENTRADA-DESC TO RT-DESC.
+           MOVE ENTRADA-STOCK TO RT-STOCK.
+           MOVE ENTRADA-CRITICO TO RT-CRITICO.
+           MOVE ENTRADA-CATEGORIA TO RT-CATEGORIA.
+           WRITE RT-REG.
+           ADD 1 TO GP-REGS-REORDEN.
+       2800-VERIFICAR-REORDEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2900-VERIFICAR-CADUCIDAD
+      *    ANOTA EL PRODUCTO EN EL INFORME DE CADUCIDAD CUANDO YA HA
+      *    CADUCADO O CADUCA DENTRO DE LOS PROXIMOS 30 DIAS. LOS
+      *    PRODUCTOS CON FECHA DE CADUCIDAD NO VALIDA SE OMITEN DEL
+      *    INFORME, YA QUE NO PUEDE CALCULARSE SU ANTIGUEDAD.
+      *----------------------------------------------------------------
+       2900-VERIFICAR-CADUCIDAD.
+           PERFORM 2250-VALIDAR-FECHA-CADUCIDAD
+               THRU 2250-VALIDAR-FECHA-CADUCIDAD-EXIT.
+           IF GP-FECHA-INVALIDA
+               GO TO 2900-VERIFICAR-CADUCIDAD-EXIT
+           END-IF.
+
+           COMPUTE GP-DIAS-RESTANTES =
+               FUNCTION INTEGER-OF-DATE(GP-FECHA-CAD-NUM)
+             - FUNCTION INTEGER-OF-DATE(GP-FECHA-HOY).
+
+           IF GP-DIAS-RESTANTES > 30
+               GO TO 2900-VERIFICAR-CADUCIDAD-EXIT
+           END-IF.
+
+           MOVE GP-DIAS-RESTANTES TO CT-DIAS-RESTANTES.
+           MOVE ENTRADA-CATEGORIA TO CT-CATEGORIA.
+           MOVE ENTRADA-ID TO CT-ID.
+           MOVE ENTRADA-DESC TO CT-DESC.
+           MOVE ENTRADA-CADUCIDAD TO CT-CADUCIDAD.
+           IF GP-DIAS-RESTANTES < 0
+               MOVE 'VENCIDO' TO CT-ESTADO
+           ELSE
+               MOVE 'PROX. A VENCER' TO CT-ESTADO
+           END-IF.
+           WRITE CT-REG.
+           ADD 1 TO GP-REGS-CADUCIDAD.
+       2900-VERIFICAR-CADUCIDAD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3000-FINALIZAR
+      *----------------------------------------------------------------
+       3000-FINALIZAR.
+           PERFORM 3100-ORDENAR-REORDEN
+               THRU 3100-ORDENAR-REORDEN-EXIT.
+           PERFORM 3200-ORDENAR-CADUCIDAD
+               THRU 3200-ORDENAR-CADUCIDAD-EXIT.
+           PERFORM 3300-EMITIR-REPORTE-CONTROL
+               THRU 3300-EMITIR-REPORTE-CONTROL-EXIT.
+           PERFORM 1150-GRABAR-CHECKPOINT
+               THRU 1150-GRABAR-CHECKPOINT-EXIT.
+           SET CHK-COMPLETO TO TRUE.
+           REWRITE CHECKPT-REG.
+           DISPLAY 'PROGRA01: REGISTROS LEIDOS   : ' GP-REGS-LEIDOS.
+           DISPLAY 'PROGRA01: ALTAS EN SALIDA    : ' GP-REGS-ALTAS.
+           DISPLAY 'PROGRA01: MODIFICACIONES     : ' GP-REGS-MODIF.
+           DISPLAY 'PROGRA01: BAJAS EN SALIDA    : ' GP-REGS-BAJAS.
+           DISPLAY 'PROGRA01: PRODUCTOS A REPONER: ' GP-REGS-REORDEN.
+           DISPLAY 'PROGRA01: PRODUCTOS A CADUCAR: ' GP-REGS-CADUCIDAD.
+           DISPLAY 'PROGRA01: REGISTROS RECHAZADOS:' GP-REGS-RECHAZADOS.
+           DISPLAY 'PROGRA01: VARIACIONES DE PRECIO EXCESIVAS: '
+               GP-REGS-VARIACION-EXCESIVA.
+           DISPLAY 'PROGRA01: DIGITOS DE CONTROL DISCREPANTES: '
+               GP-REGS-DIG-DISCREP.
+           DISPLAY 'PROGRA01: BAJAS IGNORADAS (NO EXISTIAN): '
+               GP-REGS-BAJAS-IGNORADAS.
+           CLOSE ENTRADA.
+           CLOSE SALIDA.
+           CLOSE RECHAZOS.
+           CLOSE CHECKPT.
+           CLOSE HISTPRECI.
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+       3100-ORDENAR-REORDEN.
+           CLOSE REORD-TMP.
+           SORT WK-REORDEN
+               ON ASCENDING KEY WK-RT-CATEGORIA
+               ON DESCENDING KEY WK-RT-DIFERENCIA
+               USING REORD-TMP
+               OUTPUT PROCEDURE IS 3110-ESCRIBIR-REORDEN
+                   THRU 3110-ESCRIBIR-REORDEN-EXIT.
+       3100-ORDENAR-REORDEN-EXIT.
+           EXIT.
+
+       3110-ESCRIBIR-REORDEN.
+           OPEN OUTPUT REORDPRT.
+           WRITE REO-CAB-1.
+           WRITE REO-CAB-2.
+           MOVE 'N' TO GP-SW-FIN-SORT-REORDEN.
+           RETURN WK-REORDEN
+               AT END
+                   MOVE 'S' TO GP-SW-FIN-SORT-REORDEN
+               NOT AT END
+                   CONTINUE
+           END-RETURN.
+           PERFORM 3111-ESCRIBIR-DETALLE-REORDEN
+               THRU 3111-ESCRIBIR-DETALLE-REORDEN-EXIT
+               UNTIL GP-FIN-SORT-REORDEN.
+           MOVE GP-REGS-REORDEN TO REO-T-TOTAL.
+           WRITE REO-TOT.
+           CLOSE REORDPRT.
+       3110-ESCRIBIR-REORDEN-EXIT.
+           EXIT.
+
+       3111-ESCRIBIR-DETALLE-REORDEN.
+           MOVE WK-RT-CATEGORIA TO REO-D-CATEGORIA.
+           MOVE WK-RT-ID TO REO-D-ID.
+           MOVE WK-RT-DESC TO REO-D-DESC.
+           MOVE WK-RT-STOCK TO REO-D-STOCK.
+           MOVE WK-RT-CRITICO TO REO-D-CRITICO.
+           MOVE WK-RT-DIFERENCIA TO REO-D-DIFERENCIA.
+           WRITE REO-DET.
+           RETURN WK-REORDEN
+               AT END
+                   MOVE 'S' TO GP-SW-FIN-SORT-REORDEN
+               NOT AT END
+                   CONTINUE
+           END-RETURN.
+       3111-ESCRIBIR-DETALLE-REORDEN-EXIT.
+           EXIT.
+
+       3200-ORDENAR-CADUCIDAD.
+           CLOSE CADUC-TMP.
+           SORT WK-CADUC
+               ON ASCENDING KEY WK-CT-CATEGORIA
+               ON ASCENDING KEY WK-CT-DIAS-RESTANTES
+               USING CADUC-TMP
+               OUTPUT PROCEDURE IS 3210-ESCRIBIR-CADUCIDAD
+                   THRU 3210-ESCRIBIR-CADUCIDAD-EXIT.
+       3200-ORDENAR-CADUCIDAD-EXIT.
+           EXIT.
+
+       3210-ESCRIBIR-CADUCIDAD.
+           OPEN OUTPUT CADUCPRT.
+           WRITE CAD-CAB-1.
+           WRITE CAD-CAB-2.
+           MOVE 'N' TO GP-SW-FIN-SORT-CADUC.
+           RETURN WK-CADUC
+               AT END
+                   MOVE 'S' TO GP-SW-FIN-SORT-CADUC
+               NOT AT END
+                   CONTINUE
+           END-RETURN.
+           PERFORM 3211-ESCRIBIR-DETALLE-CADUCIDAD
+               THRU 3211-ESCRIBIR-DETALLE-CADUCIDAD-EXIT
+               UNTIL GP-FIN-SORT-CADUC.
+           MOVE GP-REGS-CADUCIDAD TO CAD-T-TOTAL.
+           WRITE CAD-TOT.
+           CLOSE CADUCPRT.
+       3210-ESCRIBIR-CADUCIDAD-EXIT.
+           EXIT.
+
+       3211-ESCRIBIR-DETALLE-CADUCIDAD.
+           MOVE WK-CT-CATEGORIA TO CAD-D-CATEGORIA.
+           MOVE WK-CT-ID TO CAD-D-ID.
+           MOVE WK-CT-DESC TO CAD-D-DESC.
+           MOVE WK-CT-CADUCIDAD(1:4) TO GP-FE-CCYY.
+           MOVE WK-CT-CADUCIDAD(5:2) TO GP-FE-MM.
+           MOVE WK-CT-CADUCIDAD(7:2) TO GP-FE-DD.
+           MOVE GP-FECHA-EDITADA TO CAD-D-CADUCIDAD.
+           MOVE WK-CT-DIAS-RESTANTES TO CAD-D-DIAS.
+           MOVE WK-CT-ESTADO TO CAD-D-ESTADO.
+           WRITE CAD-DET.
+           RETURN WK-CADUC
+               AT END
+                   MOVE 'S' TO GP-SW-FIN-SORT-CADUC
+               NOT AT END
+                   CONTINUE
+           END-RETURN.
+       3211-ESCRIBIR-DETALLE-CADUCIDAD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3300-EMITIR-REPORTE-CONTROL
+      *    INFORME DE CONTROL Y CUADRE DE LA CARGA: RECUENTOS DE
+      *    ENTRADA/SALIDA POR CATEGORIA DE MOVIMIENTO, Y TOTALES DE
+      *    CONTROL DE PRECIO Y STOCK ACUMULADOS SOBRE TODOS LOS
+      *    REGISTROS LEIDOS (VALIDOS Y RECHAZADOS), PARA CUADRAR LA
+      *    CARGA.
+      *----------------------------------------------------------------
+       3300-EMITIR-REPORTE-CONTROL.
+           OPEN OUTPUT CTLRPT.
+           WRITE CTL-CAB.
+           MOVE 'REGISTROS LEIDOS EN ENTRADA' TO CTL-ETIQUETA.
+           MOVE GP-REGS-LEIDOS TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'ALTAS EN SALIDA' TO CTL-ETIQUETA.
+           MOVE GP-REGS-ALTAS TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'MODIFICACIONES EN SALIDA' TO CTL-ETIQUETA.
+           MOVE GP-REGS-MODIF TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'BAJAS EN SALIDA' TO CTL-ETIQUETA.
+           MOVE GP-REGS-BAJAS TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'REGISTROS RECHAZADOS' TO CTL-ETIQUETA.
+           MOVE GP-REGS-RECHAZADOS TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'PRODUCTOS A REPONER' TO CTL-ETIQUETA.
+           MOVE GP-REGS-REORDEN TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'PRODUCTOS A CADUCAR' TO CTL-ETIQUETA.
+           MOVE GP-REGS-CADUCIDAD TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'VARIACIONES DE PRECIO EXCESIVAS' TO CTL-ETIQUETA.
+           MOVE GP-REGS-VARIACION-EXCESIVA TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'DIGITOS DE CONTROL DISCREPANTES' TO CTL-ETIQUETA.
+           MOVE GP-REGS-DIG-DISCREP TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'BAJAS IGNORADAS (NO EXISTIAN)' TO CTL-ETIQUETA.
+           MOVE GP-REGS-BAJAS-IGNORADAS TO CTL-VALOR.
+           WRITE CTL-LIN.
+           MOVE 'TOTAL DE CUADRE - PRECIO' TO CTL-N-ETIQUETA.
+           MOVE GP-HASH-PRECIO TO CTL-N-VALOR.
+           WRITE CTL-LIN-N.
+           MOVE 'TOTAL DE CUADRE - EXISTENCIAS' TO CTL-N-ETIQUETA.
+           MOVE GP-HASH-STOCK TO CTL-N-VALOR.
+           WRITE CTL-LIN-N.
+           CLOSE CTLRPT.
+       3300-EMITIR-REPORTE-CONTROL-EXIT.
+           EXIT.
 
        END PROGRAM PROGRA01.
