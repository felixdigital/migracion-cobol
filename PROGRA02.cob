@@ -0,0 +1,170 @@
+      *----------------------------------------------------------------
+      *    PROGRAMA    : PROGRA02
+      *    DESCRIPCION : CONSULTA POR CLAVE DE UN PRODUCTO DEL MAESTRO
+      *                  SALIDA. ACCESO ALEATORIO POR SALIDA-ID, CON
+      *                  VERIFICACION OPCIONAL DEL DIGITO DE CONTROL.
+      *    INSTALACION : DEPARTAMENTO DE PROCESOS DE DATOS
+      *    AUTOR       : R. GARCIA VEGA
+      *    FECHA ESCR. : 09/08/2026
+      *    MODIFICACIONES
+      *    FECHA        INIC.  DESCRIPCION
+      *    ----------   -----  -------------------------------------
+      *    2026-08-09   RGV    CREACION ORIGINAL.
+      *    2026-08-09   RGV    SE MUESTRA LA CATEGORIA/PROVEEDOR DEL
+      *                        PRODUCTO.
+      *    2026-08-09   RGV    SE VALIDA QUE EL IDENTIFICADOR RECIBIDO
+      *                        EN LA LINEA DE COMANDOS SEA NUMERICO
+      *                        ANTES DE MOVERLO A GP-PARAM-ID.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRA02.
+       AUTHOR. R. GARCIA VEGA.
+       INSTALLATION. DEPARTAMENTO DE PROCESOS DE DATOS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALIDA ASSIGN TO SALIDA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SALIDA-ID
+           FILE STATUS IS SALIDA-ST.
+       
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIDA
+           DATA RECORD IS SALIDA-REG.
+           COPY SALIDA.
+       
+       WORKING-STORAGE SECTION.
+       01  FICHEROS.
+           05  SALIDA-ST                PIC X(2).
+       
+       01  GP-PARAM-ENTRADA             PIC X(20).
+       01  GP-PARAM-ID-X                PIC X(6).
+       01  GP-PARAM-ID                  PIC 9(6).
+       01  GP-PARAM-DIGITO-X             PIC X(2) VALUE '99'.
+       01  GP-PARAM-DIGITO               PIC 9(2) VALUE 99.
+
+      *----------------------------------------------------------------
+      *    INDICADORES DE PROCESO (SWITCHES).
+      *----------------------------------------------------------------
+       01  GP-INDICADORES.
+           05  GP-SW-DIGITO-INFORMADO   PIC X(1) VALUE 'N'.
+               88  GP-DIGITO-INFORMADO        VALUE 'S'.
+           05  GP-SW-PRODUCTO-ENCONTRADO PIC X(1) VALUE 'N'.
+               88  GP-PRODUCTO-ENCONTRADO     VALUE 'S'.
+           05  GP-SW-ID-VALIDO          PIC X(1) VALUE 'S'.
+               88  GP-ID-VALIDO               VALUE 'S'.
+       
+       LINKAGE SECTION.
+       
+       PROCEDURE DIVISION.
+       
+      *----------------------------------------------------------------
+      *    0000-PRINCIPAL
+      *----------------------------------------------------------------
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-CONSULTAR-PRODUCTO
+               THRU 2000-CONSULTAR-PRODUCTO-EXIT.
+           PERFORM 3000-FINALIZAR
+               THRU 3000-FINALIZAR-EXIT.
+           STOP RUN.
+       
+      *----------------------------------------------------------------
+      *    1000-INICIALIZAR
+      *    RECOGE EL IDENTIFICADOR DE PRODUCTO A CONSULTAR Y, DE FORMA
+      *    OPCIONAL, SU DIGITO DE CONTROL, DESDE LA LINEA DE COMANDOS,
+      *    Y ABRE EL MAESTRO SALIDA. SI EL IDENTIFICADOR NO ES
+      *    NUMERICO (LINEA DE COMANDOS AUSENTE, CORTA O CON BASURA) NO
+      *    SE MUEVE A GP-PARAM-ID, Y 2000-CONSULTAR-PRODUCTO NO LLEGA
+      *    A HACER LA LECTURA.
+      *----------------------------------------------------------------
+       1000-INICIALIZAR.
+           MOVE SPACES TO GP-PARAM-ENTRADA.
+           ACCEPT GP-PARAM-ENTRADA FROM COMMAND-LINE.
+           MOVE GP-PARAM-ENTRADA(1:6) TO GP-PARAM-ID-X.
+           IF GP-PARAM-ID-X IS NUMERIC
+               MOVE GP-PARAM-ID-X TO GP-PARAM-ID
+           ELSE
+               MOVE 'N' TO GP-SW-ID-VALIDO
+           END-IF.
+           MOVE GP-PARAM-ENTRADA(8:2) TO GP-PARAM-DIGITO-X.
+           IF GP-PARAM-DIGITO-X IS NUMERIC
+               MOVE GP-PARAM-DIGITO-X TO GP-PARAM-DIGITO
+               SET GP-DIGITO-INFORMADO TO TRUE
+           END-IF.
+           OPEN INPUT SALIDA.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+       
+      *----------------------------------------------------------------
+      *    2000-CONSULTAR-PRODUCTO
+      *    LECTURA ALEATORIA DE SALIDA POR CLAVE. SI SE HA INFORMADO
+      *    UN DIGITO DE CONTROL EN LA LINEA DE COMANDOS, SE CONTRASTA
+      *    CONTRA EL ALMACENADO EN EL MAESTRO ANTES DE MOSTRAR EL
+      *    PRODUCTO.
+      *----------------------------------------------------------------
+       2000-CONSULTAR-PRODUCTO.
+           IF NOT GP-ID-VALIDO
+               DISPLAY 'PROGRA02: IDENTIFICADOR DE PRODUCTO INVALIDO '
+                   'EN LA LINEA DE COMANDOS.'
+               GO TO 2000-CONSULTAR-PRODUCTO-EXIT
+           END-IF.
+
+           MOVE GP-PARAM-ID TO SALIDA-ID.
+           MOVE 'N' TO GP-SW-PRODUCTO-ENCONTRADO.
+           READ SALIDA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET GP-PRODUCTO-ENCONTRADO TO TRUE
+           END-READ.
+       
+           IF NOT GP-PRODUCTO-ENCONTRADO
+               DISPLAY 'PROGRA02: PRODUCTO ' GP-PARAM-ID ' NO EXISTE'
+                   ' EN EL MAESTRO SALIDA.'
+               GO TO 2000-CONSULTAR-PRODUCTO-EXIT
+           END-IF.
+       
+           IF GP-DIGITO-INFORMADO
+               IF GP-PARAM-DIGITO NOT = SALIDA-CONTROL
+                   DISPLAY 'PROGRA02: AVISO - EL DIGITO DE CONTROL '
+                       'INFORMADO NO COINCIDE CON EL DEL MAESTRO.'
+               END-IF
+           END-IF.
+       
+           PERFORM 2100-IMPRIMIR-PRODUCTO
+               THRU 2100-IMPRIMIR-PRODUCTO-EXIT.
+       2000-CONSULTAR-PRODUCTO-EXIT.
+           EXIT.
+       
+       2100-IMPRIMIR-PRODUCTO.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'IDENTIFICADOR    : ' SALIDA-ID.
+           DISPLAY 'DIGITO CONTROL   : ' SALIDA-CONTROL.
+           DISPLAY 'DESCRIPCION      : ' SALIDA-DESC.
+           DISPLAY 'PRECIO           : ' SALIDA-PRECIO.
+           DISPLAY 'EXISTENCIAS      : ' SALIDA-STOCK.
+           DISPLAY 'CADUCIDAD        : ' SALIDA-CADUCIDAD.
+           DISPLAY 'NIVEL CRITICO    : ' SALIDA-CRITICO.
+           DISPLAY 'CATEGORIA        : ' SALIDA-CATEGORIA.
+           DISPLAY '-------------------------------------------------'.
+       2100-IMPRIMIR-PRODUCTO-EXIT.
+           EXIT.
+       
+      *----------------------------------------------------------------
+      *    3000-FINALIZAR
+      *----------------------------------------------------------------
+       3000-FINALIZAR.
+           CLOSE SALIDA.
+       3000-FINALIZAR-EXIT.
+           EXIT.
+       
+       END PROGRAM PROGRA02.
