@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------
+      *    COPYBOOK    : SALIDA.cpy
+      *    DESCRIPCION : LAYOUT DEL MAESTRO DE PRODUCTOS SALIDA
+      *                  (FICHERO INDEXADO, CLAVE SALIDA-ID).
+      *    MODIFICACIONES
+      *    FECHA        INIC.  DESCRIPCION
+      *    ----------   -----  -------------------------------------
+      *    2024-01-05   JMR    CREACION ORIGINAL.
+      *    2026-08-09   RGV    STOCK PASA A SIGNADO (LA LONGITUD DEL
+      *                        CAMPO NO CAMBIA).
+      *    2026-08-09   RGV    SE REUTILIZAN 4 BYTES DE FILLER PARA EL
+      *                        CODIGO DE CATEGORIA/PROVEEDOR DEL
+      *                        PRODUCTO.
+      *    2026-08-09   RGV    PRECIO PASA A SIGNADO, MISMO TRATAMIENTO
+      *                        QUE EL STOCK, PARA QUE UN PRECIO
+      *                        NEGATIVO PROCEDENTE DE ORIGEN SEA
+      *                        REPRESENTABLE Y PUEDA RECHAZARSE (LA
+      *                        LONGITUD DEL CAMPO NO CAMBIA).
+      *----------------------------------------------------------------
+       01  SALIDA-REG.
+           05  SALIDA-ID               PIC X(6).
+           05  SALIDA-CONTROL          PIC 9(2).
+           05  SALIDA-DESC             PIC X(35).
+           05  SALIDA-PRECIO           PIC S9(4)V9(2).
+           05  SALIDA-STOCK            PIC S9(6).
+           05  SALIDA-CADUCIDAD        PIC X(8).
+           05  SALIDA-CRITICO          PIC 9(6).
+           05  SALIDA-CATEGORIA        PIC X(4).
+           05  FILLER                  PIC X(7).
