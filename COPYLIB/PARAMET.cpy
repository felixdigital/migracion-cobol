@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      *    COPYBOOK    : PARAMET.cpy
+      *    DESCRIPCION : LAYOUT DE LA TARJETA DE PARAMETROS OPCIONAL DE
+      *                  PROGRA01 (UMBRAL DE VARIACION DE PRECIO).
+      *    MODIFICACIONES
+      *    FECHA        INIC.  DESCRIPCION
+      *    ----------   -----  -------------------------------------
+      *    2026-08-09   RGV    CREACION ORIGINAL.
+      *----------------------------------------------------------------
+       01  PARAM-REG.
+           05  PARAM-UMBRAL-VARIACION  PIC 9(3)V9(2).
+           05  FILLER                  PIC X(74).
