@@ -0,0 +1,49 @@
+      *----------------------------------------------------------------
+      *    COPYBOOK    : CHECKPT.cpy
+      *    DESCRIPCION : LAYOUT DEL FICHERO DE PUNTOS DE CONTROL (UN
+      *                  UNICO REGISTRO POR PROGRAMA) PARA PERMITIR LA
+      *                  REANUDACION DE LA CARGA ENTRADA -> SALIDA TRAS
+      *                  UNA INTERRUPCION.
+      *    MODIFICACIONES
+      *    FECHA        INIC.  DESCRIPCION
+      *    ----------   -----  -------------------------------------
+      *    2026-08-09   RGV    CREACION ORIGINAL.
+      *    2026-08-09   RGV    SE ANADE EL CONTADOR DE VARIACIONES DE
+      *                        PRECIO EXCESIVAS, TOMANDO 4 BYTES DEL
+      *                        FILLER.
+      *    2026-08-09   RGV    SE ANADE EL CONTADOR DE DISCREPANCIAS
+      *                        DE DIGITO DE CONTROL, TOMANDO 4 BYTES
+      *                        DEL FILLER.
+      *    2026-08-09   RGV    SE ANADE EL CONTADOR DE BAJAS IGNORADAS
+      *                        (PRODUCTO NO EXISTENTE EN SALIDA). NO
+      *                        QUEDA FILLER SUFICIENTE PARA TOMARLO DE
+      *                        AHI, ASI QUE EL REGISTRO CRECE 4 BYTES;
+      *                        AL SER UN FICHERO INTERNO DE CONTROL,
+      *                        SIN FORMATO FIJO PACTADO CON NINGUN
+      *                        SISTEMA EXTERNO, ALARGARLO NO TIENE
+      *                        IMPACTO FUERA DE ESTE PROGRAMA.
+      *    2026-08-09   RGV    CHK-HASH-PRECIO PASA A SIGNADO, A JUEGO
+      *                        CON ENTRADA-PRECIO, PARA QUE EL TOTAL DE
+      *                        CUADRE NO PIERDA EL SIGNO DE UN PRECIO
+      *                        NEGATIVO ACUMULADO.
+      *----------------------------------------------------------------
+       01  CHECKPT-REG.
+           05  CHK-PROGRAMA            PIC X(8).
+           05  CHK-IND-ESTADO          PIC X(1).
+               88  CHK-EN-CURSO               VALUE 'P'.
+               88  CHK-COMPLETO               VALUE 'C'.
+           05  CHK-REGS-PROCESADOS     PIC 9(9) COMP.
+           05  CHK-REGS-LEIDOS         PIC 9(9) COMP.
+           05  CHK-REGS-ALTAS          PIC 9(9) COMP.
+           05  CHK-REGS-MODIF          PIC 9(9) COMP.
+           05  CHK-REGS-BAJAS          PIC 9(9) COMP.
+           05  CHK-REGS-RECHAZADOS     PIC 9(9) COMP.
+           05  CHK-REGS-REORDEN        PIC 9(9) COMP.
+           05  CHK-REGS-CADUCIDAD      PIC 9(9) COMP.
+           05  CHK-ID-ANTERIOR         PIC 9(6).
+           05  CHK-HASH-PRECIO         PIC S9(13)V9(2).
+           05  CHK-HASH-STOCK          PIC S9(11).
+           05  CHK-REGS-VAR-EXCESIVA   PIC 9(9) COMP.
+           05  CHK-REGS-DIG-DISCREP    PIC 9(9) COMP.
+           05  CHK-REGS-BAJAS-IGNOR    PIC 9(9) COMP.
+           05  FILLER                  PIC X(2).
