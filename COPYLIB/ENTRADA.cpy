@@ -0,0 +1,43 @@
+      *----------------------------------------------------------------
+      *    COPYBOOK    : ENTRADA.cpy
+      *    DESCRIPCION : LAYOUT DEL REGISTRO DE ENTRADA (EXTRACTO
+      *                  DIARIO DE PRODUCTOS RECIBIDO DEL SISTEMA
+      *                  ORIGEN).
+      *    MODIFICACIONES
+      *    FECHA        INIC.  DESCRIPCION
+      *    ----------   -----  -------------------------------------
+      *    2024-01-05   JMR    CREACION ORIGINAL.
+      *    2026-08-09   RGV    SE REUTILIZA UN BYTE DE FILLER PARA EL
+      *                        INDICADOR DE BAJA, USADO POR LA CARGA
+      *                        INCREMENTAL DEL MAESTRO SALIDA. EL
+      *                        STOCK PASA A SIGNADO PARA DETECTAR
+      *                        EXISTENCIAS NEGATIVAS (LA LONGITUD DEL
+      *                        CAMPO NO CAMBIA).
+      *    2026-08-09   RGV    SE REUTILIZAN 4 BYTES DE FILLER PARA EL
+      *                        CODIGO DE CATEGORIA/PROVEEDOR DEL
+      *                        PRODUCTO.
+      *    2026-08-09   RGV    SE REUTILIZAN 2 BYTES DE FILLER PARA EL
+      *                        DIGITO DE CONTROL CALCULADO EN EL
+      *                        SISTEMA ORIGEN, PARA CONTRASTARLO CON
+      *                        EL RECALCULADO AQUI. VALOR 99 = NO
+      *                        INFORMADO POR EL ORIGEN.
+      *    2026-08-09   RGV    PRECIO PASA A SIGNADO, MISMO TRATAMIENTO
+      *                        QUE EL STOCK, PARA QUE UN PRECIO
+      *                        NEGATIVO PROCEDENTE DE ORIGEN SEA
+      *                        REPRESENTABLE Y LA VALIDACION DE
+      *                        2200-VALIDAR-REGISTRO PUEDA RECHAZARLO
+      *                        (LA LONGITUD DEL CAMPO NO CAMBIA).
+      *----------------------------------------------------------------
+       01  ENTRADA-REG.
+           05  ENTRADA-ID              PIC 9(6).
+           05  ENTRADA-DESC            PIC X(35).
+           05  ENTRADA-PRECIO          PIC S9(4)V9(2).
+           05  ENTRADA-STOCK           PIC S9(6).
+           05  ENTRADA-CADUCIDAD       PIC X(8).
+           05  ENTRADA-CRITICO         PIC 9(6).
+           05  ENTRADA-IND-BAJA        PIC X(1).
+               88  ENTRADA-BAJA               VALUE 'B'.
+               88  ENTRADA-ALTA-MODIF         VALUE ' ' 'A'.
+           05  ENTRADA-CATEGORIA       PIC X(4).
+           05  ENTRADA-DIG-ORIGEN      PIC 9(2).
+           05  FILLER                  PIC X(6).
