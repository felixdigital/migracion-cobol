@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------
+      *    COPYBOOK    : RECHAZO.cpy
+      *    DESCRIPCION : LAYOUT DEL FICHERO DE RECHAZOS/SUSPENSO DE LA
+      *                  CARGA ENTRADA -> SALIDA.
+      *    MODIFICACIONES
+      *    FECHA        INIC.  DESCRIPCION
+      *    ----------   -----  -------------------------------------
+      *    2026-08-09   RGV    CREACION ORIGINAL.
+      *    2026-08-09   RGV    SE ANADE EL MOTIVO 06, DIGITO DE
+      *                        CONTROL DISCREPANTE CON EL INFORMADO
+      *                        POR EL SISTEMA ORIGEN.
+      *    2026-08-09   RGV    SE ANADE EL MOTIVO 07, INDICADOR DE
+      *                        BAJA (ENTRADA-IND-BAJA) CON UN VALOR NO
+      *                        RECONOCIDO.
+      *    2026-08-09   RGV    RCH-PRECIO PASA A SIGNADO, A JUEGO CON
+      *                        ENTRADA-PRECIO/SALIDA-PRECIO, PARA QUE
+      *                        UN PRECIO NEGATIVO RECHAZADO SE
+      *                        CONSERVE TAL CUAL EN EL FICHERO DE
+      *                        RECHAZOS.
+      *----------------------------------------------------------------
+       01  RECHAZO-REG.
+           05  RCH-ID                  PIC 9(6).
+           05  RCH-COD-MOTIVO          PIC 9(2).
+               88  RCH-PRECIO-INVALIDO        VALUE 01.
+               88  RCH-DESC-EN-BLANCO         VALUE 02.
+               88  RCH-STOCK-NEGATIVO         VALUE 03.
+               88  RCH-ID-DUPLICADO           VALUE 04.
+               88  RCH-FECHA-INVALIDA         VALUE 05.
+               88  RCH-DIGITO-DISCREPANTE     VALUE 06.
+               88  RCH-IND-BAJA-INVALIDO      VALUE 07.
+           05  RCH-DESC-MOTIVO         PIC X(30).
+           05  RCH-DESC-PRODUCTO       PIC X(35).
+           05  RCH-PRECIO              PIC S9(4)V9(2).
+           05  RCH-STOCK               PIC S9(6).
+           05  RCH-CADUCIDAD           PIC X(8).
+           05  RCH-FECHA-PROCESO       PIC 9(8).
