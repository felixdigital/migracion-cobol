@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------
+      *    COPYBOOK    : HISTPREC.cpy
+      *    DESCRIPCION : LAYOUT DEL HISTORICO DE VARIACIONES DE PRECIO
+      *                  DEL MAESTRO SALIDA.
+      *    MODIFICACIONES
+      *    FECHA        INIC.  DESCRIPCION
+      *    ----------   -----  -------------------------------------
+      *    2026-08-09   RGV    CREACION ORIGINAL.
+      *    2026-08-09   RGV    SE AMPLIA HP-PORCENTAJE-VARIACION DE
+      *                        S9(3)V9(2) A S9(6)V9(2): UNA VARIACION
+      *                        DE PRECIO FUERTE (P.EJ. UN CERO DE MAS
+      *                        AL TECLEAR EL PRECIO) PUEDE SUPERAR
+      *                        FACILMENTE EL +-999,99% QUE CABIA ANTES,
+      *                        Y EL TRUNCAMIENTO DECIMAL DEL COMPUTE
+      *                        OCULTABA LA CIFRA ALTA EN LUGAR DE
+      *                        MARCARLA COMO EXCESIVA.
+      *----------------------------------------------------------------
+       01  HISTPREC-REG.
+           05  HP-ID                   PIC 9(6).
+           05  HP-FECHA-PROCESO        PIC 9(8).
+           05  HP-PRECIO-ANTERIOR      PIC 9(4)V9(2).
+           05  HP-PRECIO-NUEVO         PIC 9(4)V9(2).
+           05  HP-PORCENTAJE-VARIACION PIC S9(6)V9(2).
+           05  HP-IND-EXCESO           PIC X(1).
+               88  HP-VARIACION-EXCESIVA      VALUE 'S'.
